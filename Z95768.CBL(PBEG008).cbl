@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEG008.
+       AUTHOR.     ENES AYYILDIZ.
+      *----
+      * MULTI-CURRENCY CONSOLIDATED INQUIRY BY CUSTOMER ID
+      * READS A LIST OF CUSTOMER IDS (IDQFILE), BROWSES IDX-FILE
+      * (IDXFILE) DYNAMICALLY FOR EVERY IDX-FILE-DOVIZ HELD BY EACH
+      * ID, AND WRITES ONE CONSOLIDATED MULTI-CURRENCY LISTING PER
+      * CUSTOMER TO INQRPT.
+      *----
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS DYNAMIC
+                           RECORD KEY IDX-FILE-KEY
+                           STATUS CHECK-FILE-INDEX.
+           SELECT INQ-FILE ASSIGN TO IDQFILE
+                           STATUS CHECK-FILE-INPUT.
+           SELECT RPT-FILE ASSIGN TO INQRPT
+                           STATUS CHECK-FILE-OUTPUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01 IDX-FILE-MEMBERS.
+           05 IDX-FILE-KEY.
+             10 IDX-FILE-ID          PIC S9(5)  COMP-3.
+             10 IDX-FILE-DOVIZ       PIC S9(3)  COMP.
+           05 IDX-FILE-NAME          PIC X(15).
+           05 IDX-FILE-SURNAME       PIC X(15).
+           05 IDX-FILE-DATE          PIC S9(8)  COMP-3.
+           05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
+       FD  INQ-FILE RECORDING MODE F.
+         01  INQ-REC.
+           05 INQ-ID                 PIC X(05).
+       FD  RPT-FILE RECORDING MODE F.
+         01  RPT-REC                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 CHECK-FILE-INDEX       PIC 9(2).
+              88 INDEX-FILE-SUCCESS               VALUE 00 97.
+           05 CHECK-FILE-INPUT       PIC 9(2).
+              88 INPUT-FILE-EOF                   VALUE 10.
+              88 INPUT-FILE-SUCCESS               VALUE 00 97.
+           05 CHECK-FILE-OUTPUT      PIC 9(2).
+              88 OUTPUT-FILE-SUCCESS               VALUE 00 97.
+       01  WS-REQ-ID                 PIC S9(5)  COMP-3.
+       01  WS-MORE-CURRENCIES        PIC X(01).
+           88 WS-NO-MORE-CURRENCIES              VALUE 'N'.
+           88 WS-HAS-MORE-CURRENCIES             VALUE 'Y'.
+       01  WS-CUST-TOTAL-BALANCE     PIC S9(15) COMP-3.
+       01  WS-CUST-CURR-COUNT        PIC 9(03).
+       01  WS-DETAIL-LINE.
+           05 WS-D-ID                PIC Z(4)9.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-DOVIZ             PIC Z(2)9.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-NAME              PIC X(15).
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-SURNAME           PIC X(15).
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-BALANCE           PIC -(14)9.
+       01  WS-SUMMARY-LINE.
+           05 WS-S-LABEL             PIC X(25)  VALUE
+                'CUSTOMER TOTAL BALANCE:'.
+           05 WS-S-COUNT-LABEL       PIC X(12)  VALUE 'CURRENCIES:'.
+           05 WS-S-COUNT             PIC ZZ9.
+           05 FILLER                 PIC X(05)  VALUE SPACES.
+           05 WS-S-BALANCE           PIC -(14)9.
+       PROCEDURE DIVISION.
+       0001-MAIN-PROCESS.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS-ONE-ID UNTIL INPUT-FILE-EOF.
+           PERFORM H999-EXIT.
+       0001-END. EXIT.
+      *-----
+       H100-OPEN-FILES.
+           OPEN INPUT  INQ-FILE.
+           OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (CHECK-FILE-INPUT NOT = 97) AND (CHECK-FILE-INPUT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INPUT
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-INDEX NOT = 97) AND (CHECK-FILE-INDEX NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INDEX
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-OUTPUT NOT = 97) AND
+      -       (CHECK-FILE-OUTPUT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-OUTPUT
+              PERFORM H999-EXIT
+           END-IF.
+           READ INQ-FILE
+               AT END SET INPUT-FILE-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+      *-----
+       H200-PROCESS-ONE-ID.
+           IF INQ-ID NOT NUMERIC
+              MOVE SPACES TO RPT-REC
+              STRING 'INVALID CUSTOMER ID SKIPPED: ' INQ-ID
+                  DELIMITED BY SIZE INTO RPT-REC
+              WRITE RPT-REC
+           ELSE
+              COMPUTE WS-REQ-ID = FUNCTION NUMVAL(INQ-ID)
+              MOVE 0 TO WS-CUST-TOTAL-BALANCE
+              MOVE 0 TO WS-CUST-CURR-COUNT
+              MOVE WS-REQ-ID TO IDX-FILE-ID
+              MOVE 0 TO IDX-FILE-DOVIZ
+              START IDX-FILE KEY IS NOT LESS THAN IDX-FILE-KEY
+                  INVALID KEY
+                      SET WS-NO-MORE-CURRENCIES TO TRUE
+                  NOT INVALID KEY
+                      SET WS-HAS-MORE-CURRENCIES TO TRUE
+              END-START
+              PERFORM H300-READ-NEXT-CURRENCY
+                  UNTIL WS-NO-MORE-CURRENCIES
+              IF WS-CUST-CURR-COUNT > 0
+                 PERFORM H400-WRITE-SUMMARY
+              ELSE
+                 MOVE SPACES TO RPT-REC
+                 STRING 'NO RECORDS FOUND FOR ID ' INQ-ID
+                     DELIMITED BY SIZE INTO RPT-REC
+                 WRITE RPT-REC
+              END-IF
+           END-IF.
+           READ INQ-FILE
+               AT END SET INPUT-FILE-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+      *-----
+       H300-READ-NEXT-CURRENCY.
+           READ IDX-FILE NEXT RECORD
+               AT END
+                   SET WS-NO-MORE-CURRENCIES TO TRUE
+               NOT AT END
+                   IF IDX-FILE-ID = WS-REQ-ID
+                      PERFORM H350-WRITE-DETAIL
+                   ELSE
+                      SET WS-NO-MORE-CURRENCIES TO TRUE
+                   END-IF
+           END-READ.
+       H300-END. EXIT.
+      *-----
+       H350-WRITE-DETAIL.
+           MOVE IDX-FILE-ID        TO WS-D-ID.
+           MOVE IDX-FILE-DOVIZ     TO WS-D-DOVIZ.
+           MOVE IDX-FILE-NAME      TO WS-D-NAME.
+           MOVE IDX-FILE-SURNAME   TO WS-D-SURNAME.
+           MOVE IDX-FILE-BALANCE   TO WS-D-BALANCE.
+           MOVE SPACES TO RPT-REC.
+           MOVE WS-DETAIL-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           ADD IDX-FILE-BALANCE TO WS-CUST-TOTAL-BALANCE.
+           ADD 1 TO WS-CUST-CURR-COUNT.
+       H350-END. EXIT.
+      *-----
+       H400-WRITE-SUMMARY.
+           MOVE WS-CUST-CURR-COUNT    TO WS-S-COUNT.
+           MOVE WS-CUST-TOTAL-BALANCE TO WS-S-BALANCE.
+           MOVE SPACES TO RPT-REC.
+           MOVE WS-SUMMARY-LINE TO RPT-REC.
+           WRITE RPT-REC.
+       H400-END. EXIT.
+      *-----
+       H999-EXIT.
+           CLOSE INQ-FILE.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+       H999-END. EXIT.
+      *-----
