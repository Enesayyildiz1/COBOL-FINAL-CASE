@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEG007.
+       AUTHOR.     ENES AYYILDIZ.
+      *----
+      * SEQUENTIAL TRIAL-BALANCE LISTING OVER IDX-FILE (IDXFILE)
+      *----
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IDX-FILE-KEY
+                           STATUS CHECK-FILE-INDEX.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                           STATUS CHECK-FILE-OUTPUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01 IDX-FILE-MEMBERS.
+           05 IDX-FILE-KEY.
+             10 IDX-FILE-ID          PIC S9(5)  COMP-3.
+             10 IDX-FILE-DOVIZ       PIC S9(3)  COMP.
+           05 IDX-FILE-NAME          PIC X(15).
+           05 IDX-FILE-SURNAME       PIC X(15).
+           05 IDX-FILE-DATE          PIC S9(8)  COMP-3.
+           05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
+       FD  RPT-FILE RECORDING MODE F.
+         01  RPT-REC                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 CHECK-FILE-INDEX       PIC 9(2).
+              88 INDEX-FILE-EOF                   VALUE 10.
+              88 INDEX-FILE-SUCCESS               VALUE 00 97.
+           05 CHECK-FILE-OUTPUT      PIC 9(2).
+              88 OUTPUT-FILE-SUCCESS               VALUE 00 97.
+       01  WS-DETAIL-LINE.
+           05 WS-D-ID                PIC Z(4)9.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-DOVIZ             PIC Z(2)9.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-NAME              PIC X(15).
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-SURNAME           PIC X(15).
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 WS-D-BALANCE           PIC -(14)9.
+       01  WS-TOTAL-BALANCE          PIC S9(15) COMP-3 VALUE 0.
+       01  WS-TOTAL-ACCOUNTS         PIC 9(07)  VALUE 0.
+       01  WS-TOTAL-LINE.
+           05 WS-T-LABEL             PIC X(20)  VALUE 'TOTAL ACCOUNTS:'.
+           05 WS-T-ACCOUNTS          PIC Z(6)9.
+           05 FILLER                 PIC X(10)  VALUE SPACES.
+           05 WS-T-BAL-LABEL         PIC X(15)  VALUE 'TOTAL BALANCE:'.
+           05 WS-T-BALANCE           PIC -(14)9.
+       PROCEDURE DIVISION.
+       0001-MAIN-PROCESS.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-WRITE-HEADER.
+           PERFORM H300-READ-NEXT.
+           PERFORM H400-WRITE-DETAIL UNTIL INDEX-FILE-EOF.
+           PERFORM H500-WRITE-TOTALS.
+           PERFORM H999-EXIT.
+       0001-END. EXIT.
+      *-----
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (CHECK-FILE-INDEX NOT = 97) AND (CHECK-FILE-INDEX NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INDEX
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-OUTPUT NOT = 97) AND
+      -       (CHECK-FILE-OUTPUT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-OUTPUT
+              PERFORM H999-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *-----
+       H200-WRITE-HEADER.
+           MOVE SPACES TO RPT-REC.
+           STRING 'TRIAL BALANCE LISTING - PBEG007' DELIMITED BY SIZE
+               INTO RPT-REC.
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC.
+           STRING '   ID DVZ NAME            SURNAME          '
+                  '       BALANCE' DELIMITED BY SIZE
+               INTO RPT-REC.
+           WRITE RPT-REC.
+       H200-END. EXIT.
+      *-----
+       H300-READ-NEXT.
+           READ IDX-FILE
+               AT END SET INDEX-FILE-EOF TO TRUE
+           END-READ.
+       H300-END. EXIT.
+      *-----
+       H400-WRITE-DETAIL.
+           MOVE IDX-FILE-ID        TO WS-D-ID.
+           MOVE IDX-FILE-DOVIZ     TO WS-D-DOVIZ.
+           MOVE IDX-FILE-NAME      TO WS-D-NAME.
+           MOVE IDX-FILE-SURNAME   TO WS-D-SURNAME.
+           MOVE IDX-FILE-BALANCE   TO WS-D-BALANCE.
+           MOVE SPACES TO RPT-REC.
+           MOVE WS-DETAIL-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           ADD IDX-FILE-BALANCE TO WS-TOTAL-BALANCE.
+           ADD 1 TO WS-TOTAL-ACCOUNTS.
+           PERFORM H300-READ-NEXT.
+       H400-END. EXIT.
+      *-----
+       H500-WRITE-TOTALS.
+           MOVE WS-TOTAL-ACCOUNTS TO WS-T-ACCOUNTS.
+           MOVE WS-TOTAL-BALANCE  TO WS-T-BALANCE.
+           MOVE SPACES TO RPT-REC.
+           MOVE WS-TOTAL-LINE TO RPT-REC.
+           WRITE RPT-REC.
+       H500-END. EXIT.
+      *-----
+       H999-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+       H999-END. EXIT.
+      *-----
