@@ -14,6 +14,15 @@
                            ACCESS RANDOM
                            RECORD KEY IDX-FILE-KEY
                            STATUS CHECK-FILE-INDEX.
+           SELECT ERR-FILE ASSIGN TO ERRFILE
+                           STATUS CHECK-FILE-ERR.
+           SELECT CTL-FILE ASSIGN TO CTLFILE
+                           STATUS CHECK-FILE-CTL.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+                           STATUS CHECK-FILE-AUD.
+           SELECT OPTIONAL CHK-FILE ASSIGN TO CHKFILE
+                           ORGANIZATION LINE SEQUENTIAL
+                           STATUS CHECK-FILE-CHK.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -32,6 +41,11 @@
            05 INP-ISLEM-TIPI         PIC X(01).
            05 INP-ID                 PIC X(05).
            05 INP-DOVIZ              PIC X(03).
+           05 INP-NAME               PIC X(15).
+           05 INP-SURNAME            PIC X(15).
+           05 INP-OPEN-DATE          PIC X(08).
+           05 INP-OPEN-BALANCE       PIC X(15).
+           05 INP-ADJ-AMOUNT         PIC X(15).
        FD  IDX-FILE.
          01 IDX-FILE-MEMBERS.
            05 IDX-FILE-KEY.
@@ -39,8 +53,37 @@
              10 IDX-FILE-DOVIZ       PIC S9(3)  COMP.
            05 IDX-FILE-NAME          PIC X(15).
            05 IDX-FILE-SURNAME       PIC X(15).
-           05 IDX-FILE-DATE          PIC S9(7)  COMP-3.
+           05 IDX-FILE-DATE          PIC S9(8)  COMP-3.
            05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
+       FD  ERR-FILE RECORDING MODE F.
+         01  ERR-REC.
+           05 ERR-ISLEM-TIPI         PIC X(01).
+           05 ERR-ID                 PIC X(05).
+           05 ERR-DOVIZ              PIC X(03).
+           05 ERR-RETURN-CODE        PIC 9(02).
+           05 ERR-REASON             PIC X(30).
+           05 ERR-INP-IMAGE          PIC X(77).
+       FD  CTL-FILE RECORDING MODE F.
+         01  CTL-REC                 PIC X(80).
+       FD  AUD-FILE RECORDING MODE F.
+         01  AUD-REC.
+           05 AUD-ISLEM-TIPI         PIC 9(01).
+           05 AUD-ID                 PIC 9(05).
+           05 AUD-DOVIZ              PIC 9(03).
+           05 AUD-OLD-BALANCE        PIC S9(15) COMP-3.
+           05 AUD-NEW-BALANCE        PIC S9(15) COMP-3.
+           05 AUD-OLD-DATE           PIC S9(8)  COMP-3.
+           05 AUD-NEW-DATE           PIC S9(8)  COMP-3.
+       FD  CHK-FILE.
+         01  CHK-REC.
+           05 CHK-COUNT              PIC 9(07).
+           05 CHK-CNT-READ           PIC 9(07).
+           05 CHK-CNT-UPDATE         PIC 9(07).
+           05 CHK-CNT-ADD            PIC 9(07).
+           05 CHK-CNT-ADJUST         PIC 9(07).
+           05 CHK-CNT-DELETE         PIC 9(07).
+           05 CHK-CNT-REJECTED       PIC 9(07).
+           05 CHK-BALANCE-DELTA      PIC S9(15).
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 WS-PBEG-IDX            PIC X(08)    VALUE 'PBEGIDX'.
@@ -51,8 +94,17 @@
               88 INPUT-FILE-SUCCESS               VALUE 00 97.
            05 CHECK-FILE-INDEX       PIC 9(2).
               88 INDEX-FILE-SUCCESS               VALUE 00 97.
+           05 CHECK-FILE-ERR         PIC 9(2).
+              88 ERR-FILE-SUCCESS                 VALUE 00 97.
+           05 CHECK-FILE-CTL         PIC 9(2).
+              88 CTL-FILE-SUCCESS                 VALUE 00 97.
+           05 CHECK-FILE-AUD         PIC 9(2).
+              88 AUD-FILE-SUCCESS                 VALUE 00 97.
+           05 CHECK-FILE-CHK         PIC 9(2).
+              88 CHK-FILE-EOF                     VALUE 10.
+              88 CHK-FILE-SUCCESS                 VALUE 00 97.
            05 WS-ISLEM-TIPI          PIC 9(01).
-              88 WS-ISLEM-TIPI-VALID              VALUE 1 2 THRU 3 5.
+              88 WS-ISLEM-TIPI-VALID              VALUE 1 THRU 5.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC         PIC 9(01).
                  88 WS-FUNC-OPEN                  VALUE 1.
@@ -67,6 +119,54 @@
            03  WS-WORK-STRING        PIC X(15).
            03  WS-SUB                PIC 9(08)   COMP.
            03  WS-SURNAME            PIC X(15).
+       01  WS-RETURN-CODES.
+           05 WS-RC-SUCCESS          PIC 9(02)   VALUE 00.
+           05 WS-RC-NOTFOUND-READ    PIC 9(02)   VALUE 04.
+           05 WS-RC-DUP-ADD          PIC 9(02)   VALUE 08.
+           05 WS-RC-NOTFOUND-UPD     PIC 9(02)   VALUE 12.
+           05 WS-RC-INVALID-TIPI     PIC 9(02)   VALUE 90.
+           05 WS-RC-INVALID-DATA     PIC 9(02)   VALUE 94.
+       01  WS-FOUND-SWITCH           PIC X(01).
+           88 WS-RECORD-FOUND                    VALUE 'Y'.
+           88 WS-RECORD-NOT-FOUND                VALUE 'N'.
+       01  WS-ADJ-AMOUNT             PIC S9(15)  COMP-3.
+       01  WS-CONTROL-COUNTERS.
+           05 WS-CNT-TOTAL-IN        PIC 9(07)   VALUE 0.
+           05 WS-CNT-READ            PIC 9(07)   VALUE 0.
+           05 WS-CNT-UPDATE          PIC 9(07)   VALUE 0.
+           05 WS-CNT-ADD             PIC 9(07)   VALUE 0.
+           05 WS-CNT-ADJUST          PIC 9(07)   VALUE 0.
+           05 WS-CNT-DELETE          PIC 9(07)   VALUE 0.
+           05 WS-CNT-REJECTED        PIC 9(07)   VALUE 0.
+       01  WS-BALANCE-DELTA          PIC S9(15)  COMP-3 VALUE 0.
+       01  WS-CTL-LINE.
+           05 WS-CTL-LABEL           PIC X(30).
+           05 WS-CTL-VALUE           PIC -(14)9.
+       01  WS-AUDIT-AREA.
+           05 WS-AUD-OLD-BALANCE     PIC S9(15)  COMP-3.
+           05 WS-AUD-OLD-DATE        PIC S9(8)   COMP-3.
+       01  WS-RESTART-AREA.
+           05 WS-CMDLINE              PIC X(40)  VALUE SPACES.
+           05 WS-RESTART-SWITCH       PIC X(01)  VALUE SPACE.
+              88 WS-RESTART-MODE                 VALUE 'R'.
+           05 WS-CHECKPOINT-INTERVAL-X PIC X(05) VALUE SPACES.
+           05 WS-CHECKPOINT-INTERVAL-OVR PIC 9(05) VALUE 0.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(05)  VALUE 50.
+           05 WS-LAST-CHK-COUNT       PIC 9(07)  VALUE 0.
+           05 WS-SKIP-COUNT           PIC 9(07)  VALUE 0.
+           05 WS-SKIP-SUB             PIC 9(07)  VALUE 0.
+           05 WS-CHK-FILE-SWITCH      PIC X(01)  VALUE 'N'.
+              88 WS-CHK-FILE-IS-OPEN             VALUE 'Y'.
+       01  WS-EDIT-AREA.
+           05 WS-EDIT-SWITCH         PIC X(01).
+              88 WS-EDIT-VALID                   VALUE 'Y'.
+              88 WS-EDIT-INVALID                 VALUE 'N'.
+      *    VALID DOVIZ (CURRENCY) CODES FOR THIS BATCH:
+      *      1 = TRY (TURK LIRASI)        2 = USD (ABD DOLARI)
+      *      3 = EUR (AVRUPA PARA BIRIMI) 4 = GBP (INGILIZ STERLINI)
+           05 WS-DOVIZ-NUM           PIC 9(03).
+              88 WS-DOVIZ-VALID                  VALUE 1 2 3 4.
+           05 WS-REJECT-REASON       PIC X(30).
        PROCEDURE DIVISION.
        0001-MAIN-PROCESS.
            PERFORM H100-OPEN-FILES.
@@ -75,11 +175,86 @@
        0001-END. EXIT.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
-           OPEN I-O  IDX-FILE.
+           OPEN I-O   IDX-FILE.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE.
+           MOVE WS-CMDLINE (1:1) TO WS-RESTART-SWITCH.
+           MOVE WS-CMDLINE (3:5) TO WS-CHECKPOINT-INTERVAL-X.
+           IF WS-CHECKPOINT-INTERVAL-X IS NUMERIC AND
+              WS-CHECKPOINT-INTERVAL-X NOT = SPACES
+              COMPUTE WS-CHECKPOINT-INTERVAL-OVR =
+                  FUNCTION NUMVAL(WS-CHECKPOINT-INTERVAL-X)
+              IF WS-CHECKPOINT-INTERVAL-OVR > 0
+                 MOVE WS-CHECKPOINT-INTERVAL-OVR
+                     TO WS-CHECKPOINT-INTERVAL
+              END-IF
+           END-IF.
+           IF WS-RESTART-MODE
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND ERR-FILE
+              OPEN EXTEND CTL-FILE
+              OPEN EXTEND AUD-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT ERR-FILE
+              OPEN OUTPUT CTL-FILE
+              OPEN OUTPUT AUD-FILE
+           END-IF.
            PERFORM H110-FILE-CONTROL.
-           READ INP-FILE.
+           IF WS-RESTART-MODE
+              PERFORM H120-LOAD-CHECKPOINT
+              OPEN EXTEND CHK-FILE
+              SET WS-CHK-FILE-IS-OPEN TO TRUE
+              PERFORM H115-CHECK-CHK-FILE
+              PERFORM H130-SKIP-TO-CHECKPOINT
+           ELSE
+              OPEN OUTPUT CHK-FILE
+              SET WS-CHK-FILE-IS-OPEN TO TRUE
+              PERFORM H115-CHECK-CHK-FILE
+              READ INP-FILE
+           END-IF.
        H100-END. EXIT.
+      *-----
+       H120-LOAD-CHECKPOINT.
+           OPEN INPUT CHK-FILE.
+           PERFORM UNTIL CHK-FILE-EOF
+              READ CHK-FILE
+                  AT END
+                      SET CHK-FILE-EOF TO TRUE
+                  NOT AT END
+                      MOVE CHK-COUNT         TO WS-LAST-CHK-COUNT
+                      MOVE CHK-CNT-READ      TO WS-CNT-READ
+                      MOVE CHK-CNT-UPDATE    TO WS-CNT-UPDATE
+                      MOVE CHK-CNT-ADD       TO WS-CNT-ADD
+                      MOVE CHK-CNT-ADJUST    TO WS-CNT-ADJUST
+                      MOVE CHK-CNT-DELETE    TO WS-CNT-DELETE
+                      MOVE CHK-CNT-REJECTED  TO WS-CNT-REJECTED
+                      MOVE CHK-BALANCE-DELTA TO WS-BALANCE-DELTA
+              END-READ
+           END-PERFORM.
+           CLOSE CHK-FILE.
+       H120-END. EXIT.
+      *-----
+       H130-SKIP-TO-CHECKPOINT.
+      *    CHK-COUNT IS THE NUMBER OF INP-FILE RECORDS ALREADY READ AND
+      *    PROCESSED AS OF THE LAST CHECKPOINT. SKIP PAST EXACTLY THAT
+      *    MANY RECORDS (NONE, IF NO CHECKPOINT WAS EVER WRITTEN) AND
+      *    PRIME THE LOOP WITH THE RECORD THAT FOLLOWS.
+           MOVE WS-LAST-CHK-COUNT TO WS-SKIP-COUNT.
+           MOVE WS-LAST-CHK-COUNT TO WS-CNT-TOTAL-IN.
+           MOVE 0 TO WS-SKIP-SUB.
+           PERFORM UNTIL (WS-SKIP-SUB >= WS-SKIP-COUNT)
+                      OR INPUT-FILE-EOF
+              READ INP-FILE
+                  AT END SET INPUT-FILE-EOF TO TRUE
+              END-READ
+              ADD 1 TO WS-SKIP-SUB
+           END-PERFORM.
+           IF NOT INPUT-FILE-EOF
+              READ INP-FILE
+                  AT END SET INPUT-FILE-EOF TO TRUE
+              END-READ
+           END-IF.
+       H130-END. EXIT.
       *-----
        H110-FILE-CONTROL.
            IF (CHECK-FILE-INPUT NOT = 97) AND (CHECK-FILE-INPUT NOT = 0)
@@ -95,27 +270,88 @@
               DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INDEX
               PERFORM H999-EXIT
            END-IF.
+           IF (CHECK-FILE-ERR NOT = 97) AND (CHECK-FILE-ERR NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-ERR
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-CTL NOT = 97) AND (CHECK-FILE-CTL NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-CTL
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-AUD NOT = 97) AND (CHECK-FILE-AUD NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-AUD
+              PERFORM H999-EXIT
+           END-IF.
        H110-END. EXIT.
+      *-----
+       H115-CHECK-CHK-FILE.
+           IF (CHECK-FILE-CHK NOT = 97) AND (CHECK-FILE-CHK NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-CHK
+              PERFORM H999-EXIT
+           END-IF.
+       H115-END. EXIT.
 
        H300-MOVE.
-           COMPUTE WS-ISLEM-TIPI = FUNCTION NUMVAL(INP-ISLEM-TIPI)
-
+           ADD 1 TO WS-CNT-TOTAL-IN.
+           PERFORM H250-EDIT-INPUT.
 
+           IF WS-EDIT-INVALID
+              PERFORM H270-REJECT-BAD-INPUT
+              ADD 1 TO WS-CNT-REJECTED
+           ELSE
            IF WS-ISLEM-TIPI-VALID
                  EVALUATE WS-ISLEM-TIPI
                      WHEN 1
+                        ADD 1 TO WS-CNT-READ
                         PERFORM READ-RECORD
                      WHEN 2
+                       ADD 1 TO WS-CNT-UPDATE
                        PERFORM UPDATE-RECORD
                      WHEN 3
+                       ADD 1 TO WS-CNT-ADD
                        PERFORM ADD-RECORD
+                     WHEN 4
+                       ADD 1 TO WS-CNT-ADJUST
+                       PERFORM ADJUST-BALANCE-RECORD
                      WHEN 5
+                       ADD 1 TO WS-CNT-DELETE
                        PERFORM DELETE-RECORD
                  END-EVALUATE
+                 IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+                    ADD 1 TO WS-CNT-REJECTED
+                 END-IF
            ELSE
               DISPLAY 'INVALID ISLEM TIPI' INP-ISLEM-TIPI
+              MOVE WS-ISLEM-TIPI    TO OUT-PRO-TYPE
+              MOVE INP-ID           TO OUT-ID
+              MOVE INP-DOVIZ        TO OUT-DVZ
+              MOVE WS-RC-INVALID-TIPI TO OUT-RETURN-CODE
+              MOVE 'GECERSIZ ISLEM TIPI' TO OUT-DESC
+              MOVE SPACES TO OUT-FNAME-FROM
+              MOVE SPACES TO OUT-FNAME-TO
+              MOVE SPACES TO OUT-LNAME-FROM
+              MOVE SPACES TO OUT-LNAME-TO
+              WRITE OUT-REC
+              PERFORM H260-WRITE-ERRFILE
+              ADD 1 TO WS-CNT-REJECTED
+           END-IF
            END-IF.
 
+      *    UPDATE (TIPI 2) AND ADJUST (TIPI 4) ARE NOT SAFE TO REPLAY ON
+      *    RESTART - B100-TRANSFORM-NAME'S SURNAME TRANSLITERATION AND
+      *    B200-APPLY-BALANCE'S ADD TO IDX-FILE-BALANCE WOULD BOTH BE
+      *    APPLIED A SECOND TIME. FORCE A CHECKPOINT RIGHT AFTER EVERY
+      *    SUCCESSFUL ONE OF THESE SO A RESTART ALWAYS SKIPS PAST IT,
+      *    INSTEAD OF WAITING FOR THE NEXT PERIODIC INTERVAL.
+           IF (WS-ISLEM-TIPI = 2 OR WS-ISLEM-TIPI = 4)
+              AND OUT-RETURN-CODE = WS-RC-SUCCESS
+              PERFORM H350-WRITE-CHECKPOINT
+           ELSE
+              IF FUNCTION MOD(WS-CNT-TOTAL-IN, WS-CHECKPOINT-INTERVAL)
+                 = 0
+                 PERFORM H350-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
 
            READ INP-FILE
            AT END SET INPUT-FILE-EOF TO TRUE.
@@ -124,6 +360,107 @@
               PERFORM H300-MOVE
            END-IF.
        H300-END. EXIT.
+      *-----
+       H350-WRITE-CHECKPOINT.
+           MOVE WS-CNT-TOTAL-IN   TO CHK-COUNT.
+           MOVE WS-CNT-READ       TO CHK-CNT-READ.
+           MOVE WS-CNT-UPDATE     TO CHK-CNT-UPDATE.
+           MOVE WS-CNT-ADD        TO CHK-CNT-ADD.
+           MOVE WS-CNT-ADJUST     TO CHK-CNT-ADJUST.
+           MOVE WS-CNT-DELETE     TO CHK-CNT-DELETE.
+           MOVE WS-CNT-REJECTED   TO CHK-CNT-REJECTED.
+           MOVE WS-BALANCE-DELTA  TO CHK-BALANCE-DELTA.
+           WRITE CHK-REC.
+       H350-END. EXIT.
+      *-----
+       H500-WRITE-AUDIT.
+           MOVE WS-ISLEM-TIPI     TO AUD-ISLEM-TIPI.
+           MOVE IDX-FILE-ID       TO AUD-ID.
+           MOVE IDX-FILE-DOVIZ    TO AUD-DOVIZ.
+           MOVE WS-AUD-OLD-BALANCE TO AUD-OLD-BALANCE.
+           MOVE IDX-FILE-BALANCE  TO AUD-NEW-BALANCE.
+           MOVE WS-AUD-OLD-DATE   TO AUD-OLD-DATE.
+           MOVE IDX-FILE-DATE     TO AUD-NEW-DATE.
+           WRITE AUD-REC.
+       H500-END. EXIT.
+      *-----
+       H250-EDIT-INPUT.
+           SET WS-EDIT-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE 0 TO WS-ISLEM-TIPI.
+           IF INP-ISLEM-TIPI NOT NUMERIC
+              SET WS-EDIT-INVALID TO TRUE
+              MOVE 'GECERSIZ ISLEM TIPI' TO WS-REJECT-REASON
+           ELSE
+              COMPUTE WS-ISLEM-TIPI = FUNCTION NUMVAL(INP-ISLEM-TIPI)
+              IF INP-ID NOT NUMERIC
+                 SET WS-EDIT-INVALID TO TRUE
+                 MOVE 'GECERSIZ MUSTERI NO' TO WS-REJECT-REASON
+              ELSE
+                 IF INP-DOVIZ NOT NUMERIC
+                    SET WS-EDIT-INVALID TO TRUE
+                    MOVE 'GECERSIZ DOVIZ KODU' TO WS-REJECT-REASON
+                 ELSE
+                    COMPUTE WS-DOVIZ-NUM = FUNCTION NUMVAL(INP-DOVIZ)
+                    IF NOT WS-DOVIZ-VALID
+                       SET WS-EDIT-INVALID TO TRUE
+                       MOVE 'TANIMSIZ DOVIZ KODU' TO WS-REJECT-REASON
+                    ELSE
+                       PERFORM H255-EDIT-TYPE-FIELDS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       H250-END. EXIT.
+      *-----
+       H255-EDIT-TYPE-FIELDS.
+           EVALUATE WS-ISLEM-TIPI
+               WHEN 3
+                   IF INP-OPEN-DATE NOT NUMERIC
+                      SET WS-EDIT-INVALID TO TRUE
+                      MOVE 'GECERSIZ ACILIS TARIHI' TO WS-REJECT-REASON
+                   ELSE
+                      IF INP-OPEN-BALANCE NOT NUMERIC
+                         SET WS-EDIT-INVALID TO TRUE
+                         MOVE 'GECERSIZ ACILIS BAKIYESI'
+                             TO WS-REJECT-REASON
+                      END-IF
+                   END-IF
+               WHEN 4
+      *    INP-ADJ-AMOUNT CAN BE A SIGNED WITHDRAWAL (E.G. '-000...'),
+      *    WHICH TESTS NOT NUMERIC EVEN THOUGH NUMVAL PARSES IT FINE -
+      *    USE TEST-NUMVAL SO IT STAYS SIGN-AWARE.
+                   IF FUNCTION TEST-NUMVAL(INP-ADJ-AMOUNT) NOT = 0
+                      SET WS-EDIT-INVALID TO TRUE
+                      MOVE 'GECERSIZ BAKIYE TUTARI' TO WS-REJECT-REASON
+                   END-IF
+           END-EVALUATE.
+       H255-END. EXIT.
+      *-----
+       H270-REJECT-BAD-INPUT.
+           DISPLAY 'INVALID INPUT DATA' INP-ID INP-DOVIZ.
+           MOVE WS-ISLEM-TIPI      TO OUT-PRO-TYPE.
+           MOVE INP-ID             TO OUT-ID.
+           MOVE INP-DOVIZ          TO OUT-DVZ.
+           MOVE WS-RC-INVALID-DATA TO OUT-RETURN-CODE.
+           MOVE WS-REJECT-REASON   TO OUT-DESC.
+           MOVE SPACES TO OUT-FNAME-FROM.
+           MOVE SPACES TO OUT-FNAME-TO.
+           MOVE SPACES TO OUT-LNAME-FROM.
+           MOVE SPACES TO OUT-LNAME-TO.
+           WRITE OUT-REC.
+           PERFORM H260-WRITE-ERRFILE.
+       H270-END. EXIT.
+      *-----
+       H260-WRITE-ERRFILE.
+           MOVE INP-ISLEM-TIPI    TO ERR-ISLEM-TIPI
+           MOVE INP-ID            TO ERR-ID
+           MOVE INP-DOVIZ         TO ERR-DOVIZ
+           MOVE OUT-RETURN-CODE   TO ERR-RETURN-CODE
+           MOVE OUT-DESC          TO ERR-REASON
+           MOVE INP-REC           TO ERR-INP-IMAGE
+           WRITE ERR-REC.
+       H260-END. EXIT.
       *-----
        WRONG-RECORD.
            DISPLAY 'WRONG RECORD' IDX-FILE-KEY.
@@ -135,13 +472,37 @@
            COMPUTE IDX-FILE-DOVIZ=FUNCTION NUMVAL (INP-DOVIZ)
            READ IDX-FILE KEY IS IDX-FILE-KEY
            INVALID KEY MOVE 'KAYIT BULUNAMADI' TO OUT-DESC
-           NOT INVALID KEY MOVE 'KAYIT BULUNDU' TO OUT-DESC.
+                       MOVE WS-RC-NOTFOUND-UPD TO OUT-RETURN-CODE
+                       SET WS-RECORD-NOT-FOUND TO TRUE
+           NOT INVALID KEY MOVE 'KAYIT BULUNDU' TO OUT-DESC
+                       MOVE WS-RC-SUCCESS TO OUT-RETURN-CODE
+                       SET WS-RECORD-FOUND TO TRUE.
            MOVE WS-ISLEM-TIPI TO OUT-PRO-TYPE
            MOVE INP-ID      TO OUT-ID
            MOVE INP-DOVIZ      TO OUT-DVZ
-           MOVE IDX-FILE-SURNAME TO WS-SURNAME
-           MOVE IDX-FILE-NAME TO OUT-FNAME-FROM
-           MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM
+
+           IF WS-RECORD-FOUND
+              MOVE IDX-FILE-BALANCE TO WS-AUD-OLD-BALANCE
+              MOVE IDX-FILE-DATE    TO WS-AUD-OLD-DATE
+              PERFORM B100-TRANSFORM-NAME
+              REWRITE IDX-FILE-MEMBERS
+              PERFORM H500-WRITE-AUDIT
+           ELSE
+              MOVE SPACES TO OUT-FNAME-FROM
+              MOVE SPACES TO OUT-FNAME-TO
+              MOVE SPACES TO OUT-LNAME-FROM
+              MOVE SPACES TO OUT-LNAME-TO
+           END-IF.
+           WRITE OUT-REC.
+           IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+              PERFORM H260-WRITE-ERRFILE
+           END-IF.
+       UPDATE-END. EXIT.
+      *-----
+       B100-TRANSFORM-NAME.
+           MOVE IDX-FILE-SURNAME TO WS-SURNAME.
+           MOVE IDX-FILE-NAME TO OUT-FNAME-FROM.
+           MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM.
 
            MOVE IDX-FILE-NAME TO WS-STRING.
            MOVE ZERO TO WS-SUB.
@@ -161,71 +522,195 @@
            MOVE WS-WORK-STRING TO WS-STRING.
            MOVE WS-SURNAME TO IDX-FILE-SURNAME.
            MOVE WS-STRING TO IDX-FILE-NAME.
-           MOVE IDX-FILE-NAME TO OUT-FNAME-TO
-           MOVE IDX-FILE-SURNAME TO OUT-LNAME-TO
+           MOVE IDX-FILE-NAME TO OUT-FNAME-TO.
+           MOVE IDX-FILE-SURNAME TO OUT-LNAME-TO.
            DISPLAY WS-STRING.
-           REWRITE IDX-FILE-MEMBERS.
-           WRITE OUT-REC.
-       UPDATE-END. EXIT.
+       B100-END. EXIT.
 
        READ-RECORD.
            COMPUTE IDX-FILE-ID=FUNCTION NUMVAL (INP-ID)
            COMPUTE IDX-FILE-DOVIZ=FUNCTION NUMVAL (INP-DOVIZ)
            READ IDX-FILE KEY IS IDX-FILE-KEY
            INVALID KEY MOVE 'KAYIT BULUNAMADI' TO OUT-DESC
-           NOT INVALID KEY MOVE 'KAYIT BULUNDU' TO OUT-DESC.
+                       MOVE WS-RC-NOTFOUND-READ TO OUT-RETURN-CODE
+                       SET WS-RECORD-NOT-FOUND TO TRUE
+           NOT INVALID KEY MOVE 'KAYIT BULUNDU' TO OUT-DESC
+                       MOVE WS-RC-SUCCESS TO OUT-RETURN-CODE
+                       SET WS-RECORD-FOUND TO TRUE.
            MOVE WS-ISLEM-TIPI TO OUT-PRO-TYPE
            MOVE INP-ID      TO OUT-ID
-           MOVE IDX-FILE-NAME TO OUT-FNAME-TO
-           MOVE IDX-FILE-SURNAME TO OUT-LNAME-TO
+           MOVE INP-DOVIZ   TO OUT-DVZ
+           IF WS-RECORD-FOUND
+              MOVE SPACES TO OUT-FNAME-FROM
+              MOVE SPACES TO OUT-LNAME-FROM
+              MOVE IDX-FILE-NAME TO OUT-FNAME-TO
+              MOVE IDX-FILE-SURNAME TO OUT-LNAME-TO
+           ELSE
+              MOVE SPACES TO OUT-FNAME-FROM
+              MOVE SPACES TO OUT-FNAME-TO
+              MOVE SPACES TO OUT-LNAME-FROM
+              MOVE SPACES TO OUT-LNAME-TO
+           END-IF.
            WRITE OUT-REC.
+           IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+              PERFORM H260-WRITE-ERRFILE
+           END-IF.
        READ-END. EXIT.
 
+       ADJUST-BALANCE-RECORD.
+           COMPUTE IDX-FILE-ID = FUNCTION NUMVAL(INP-ID)
+           COMPUTE IDX-FILE-DOVIZ = FUNCTION NUMVAL(INP-DOVIZ)
+           READ IDX-FILE KEY IS IDX-FILE-KEY
+               INVALID KEY
+                   MOVE 'KAYIT BULUNAMADI' TO OUT-DESC
+                   MOVE WS-RC-NOTFOUND-UPD TO OUT-RETURN-CODE
+                   SET WS-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   MOVE 'BAKIYE GUNCELLENDI' TO OUT-DESC
+                   MOVE WS-RC-SUCCESS TO OUT-RETURN-CODE
+                   SET WS-RECORD-FOUND TO TRUE.
+           MOVE WS-ISLEM-TIPI TO OUT-PRO-TYPE
+           MOVE INP-ID      TO OUT-ID
+           MOVE INP-DOVIZ   TO OUT-DVZ
+
+           IF WS-RECORD-FOUND
+              MOVE IDX-FILE-NAME TO OUT-FNAME-FROM
+              MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM
+              MOVE SPACES TO OUT-FNAME-TO
+              MOVE SPACES TO OUT-LNAME-TO
+              PERFORM B200-APPLY-BALANCE
+           ELSE
+              MOVE SPACES TO OUT-FNAME-FROM
+              MOVE SPACES TO OUT-FNAME-TO
+              MOVE SPACES TO OUT-LNAME-FROM
+              MOVE SPACES TO OUT-LNAME-TO
+           END-IF.
+           WRITE OUT-REC.
+           IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+              PERFORM H260-WRITE-ERRFILE
+           END-IF.
+       ADJUST-END. EXIT.
+      *-----
+       B200-APPLY-BALANCE.
+           MOVE IDX-FILE-BALANCE TO WS-AUD-OLD-BALANCE.
+           MOVE IDX-FILE-DATE    TO WS-AUD-OLD-DATE.
+           COMPUTE WS-ADJ-AMOUNT = FUNCTION NUMVAL(INP-ADJ-AMOUNT).
+           ADD WS-ADJ-AMOUNT TO IDX-FILE-BALANCE.
+           ADD WS-ADJ-AMOUNT TO WS-BALANCE-DELTA.
+           REWRITE IDX-FILE-MEMBERS.
+           PERFORM H500-WRITE-AUDIT.
+       B200-END. EXIT.
+      *-----
        DELETE-RECORD.
            COMPUTE IDX-FILE-ID = FUNCTION NUMVAL(INP-ID)
            COMPUTE IDX-FILE-DOVIZ = FUNCTION NUMVAL(INP-DOVIZ)
            READ IDX-FILE KEY IS IDX-FILE-KEY
                INVALID KEY
                    MOVE 'KAYIT BULUNAMADI' TO OUT-DESC
+                   MOVE WS-RC-NOTFOUND-UPD TO OUT-RETURN-CODE
+                   MOVE SPACES TO OUT-FNAME-FROM
+                   MOVE SPACES TO OUT-LNAME-FROM
                NOT INVALID KEY
+                   SUBTRACT IDX-FILE-BALANCE FROM WS-BALANCE-DELTA
+                   MOVE IDX-FILE-NAME TO OUT-FNAME-FROM
+                   MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM
                    DELETE IDX-FILE
-                   MOVE 'KAYIT SILINDI' TO OUT-DESC.
-           MOVE IDX-FILE-NAME TO OUT-FNAME-FROM
-           MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM
-
+                   MOVE 'KAYIT SILINDI' TO OUT-DESC
+                   MOVE WS-RC-SUCCESS TO OUT-RETURN-CODE.
            MOVE WS-ISLEM-TIPI TO OUT-PRO-TYPE
            MOVE INP-ID TO OUT-ID
+           MOVE INP-DOVIZ TO OUT-DVZ
+           MOVE SPACES TO OUT-FNAME-TO
+           MOVE SPACES TO OUT-LNAME-TO
            WRITE OUT-REC.
-
+           IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+              PERFORM H260-WRITE-ERRFILE
+           END-IF.
        DELETE-END. EXIT.
 
        ADD-RECORD.
            COMPUTE IDX-FILE-ID=FUNCTION NUMVAL (INP-ID)
            COMPUTE IDX-FILE-DOVIZ=FUNCTION NUMVAL (INP-DOVIZ)
-           MOVE 'ENES' TO WS-STRING.
-           MOVE 'AYYILDIZ' TO WS-WORK-STRING.
-           MOVE WS-WORK-STRING TO IDX-FILE-NAME.
-           MOVE WS-STRING TO IDX-FILE-SURNAME.
-           MOVE '20230715' TO IDX-FILE-DATE.
-           MOVE 0 TO IDX-FILE-BALANCE.
+           MOVE INP-NAME TO IDX-FILE-NAME.
+           MOVE INP-SURNAME TO IDX-FILE-SURNAME.
+           COMPUTE IDX-FILE-DATE = FUNCTION NUMVAL (INP-OPEN-DATE).
+           COMPUTE IDX-FILE-BALANCE =
+               FUNCTION NUMVAL (INP-OPEN-BALANCE).
 
            MOVE WS-ISLEM-TIPI TO OUT-PRO-TYPE
            MOVE INP-ID TO OUT-ID
            MOVE INP-DOVIZ TO OUT-DVZ
-           MOVE IDX-FILE-NAME TO OUT-FNAME-FROM
-           MOVE IDX-FILE-SURNAME TO OUT-LNAME-FROM
-           MOVE 'KAYIT EKLENDI' TO OUT-DESC.
-           
+           MOVE SPACES TO OUT-FNAME-FROM
+           MOVE SPACES TO OUT-LNAME-FROM
+           MOVE IDX-FILE-NAME TO OUT-FNAME-TO
+           MOVE IDX-FILE-SURNAME TO OUT-LNAME-TO
 
+           WRITE IDX-FILE-MEMBERS
+               INVALID KEY
+                   MOVE 'KAYIT BULUNDU' TO OUT-DESC
+                   MOVE WS-RC-DUP-ADD TO OUT-RETURN-CODE
+               NOT INVALID KEY
+                   MOVE 'KAYIT EKLENDI' TO OUT-DESC
+                   MOVE WS-RC-SUCCESS TO OUT-RETURN-CODE
+                   ADD IDX-FILE-BALANCE TO WS-BALANCE-DELTA
+           END-WRITE.
            WRITE OUT-REC.
-           WRITE IDX-FILE-MEMBERS.
+           IF OUT-RETURN-CODE NOT = WS-RC-SUCCESS
+              PERFORM H260-WRITE-ERRFILE
+           END-IF.
        ADD-END. EXIT.
 
 
        H999-EXIT.
+           PERFORM H900-WRITE-CONTROL-REPORT.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE ERR-FILE.
+           CLOSE CTL-FILE.
+           CLOSE AUD-FILE.
+           IF WS-CHK-FILE-IS-OPEN
+              CLOSE CHK-FILE
+           END-IF.
            STOP RUN.
        H999-END. EXIT.
       *-----
+       H900-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO CTL-REC.
+           STRING 'PBEG006 CONTROL REPORT' DELIMITED BY SIZE
+               INTO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'TRANSACTIONS READ (TIPI 1)' TO WS-CTL-LABEL.
+           MOVE WS-CNT-READ TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TRANSACTIONS UPDATED (TIPI 2)' TO WS-CTL-LABEL.
+           MOVE WS-CNT-UPDATE TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TRANSACTIONS ADDED (TIPI 3)' TO WS-CTL-LABEL.
+           MOVE WS-CNT-ADD TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TRANSACTIONS ADJUSTED (TIPI 4)' TO WS-CTL-LABEL.
+           MOVE WS-CNT-ADJUST TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TRANSACTIONS DELETED (TIPI 5)' TO WS-CTL-LABEL.
+           MOVE WS-CNT-DELETE TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TOTAL TRANSACTIONS IN' TO WS-CTL-LABEL.
+           MOVE WS-CNT-TOTAL-IN TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'TRANSACTIONS REJECTED' TO WS-CTL-LABEL.
+           MOVE WS-CNT-REJECTED TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+           MOVE 'NET BALANCE CHANGE' TO WS-CTL-LABEL.
+           MOVE WS-BALANCE-DELTA TO WS-CTL-VALUE.
+           PERFORM H910-WRITE-CTL-LINE.
+       H900-END. EXIT.
+      *-----
+       H910-WRITE-CTL-LINE.
+           MOVE SPACES TO CTL-REC.
+           STRING WS-CTL-LABEL DELIMITED BY SIZE
+                  WS-CTL-VALUE DELIMITED BY SIZE
+               INTO CTL-REC.
+           WRITE CTL-REC.
+       H910-END. EXIT.
+      *-----
